@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKAUTH.
+      * @
+      * devsoftprog.AS400.joblog-parser
+      * Copyright (c) 2011,2012,2013 tigo
+      * MIT License (MIT)
+      * @
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+      * THE SOFTWARE.
+      * @
+      *         change log:
+      *
+      *                 Aug2026  written so MAINJ400A can reject a joblog
+      *                          request for a job the signed-on user does
+      *                          not own and is not authorized to view
+      *
+      *                 Aug2026  a denied request now gets its own row in
+      *                          AUDITLOG - an auditor wants to see who
+      *                          was turned away, not just who got in
+      *                 Aug2026  owning user now resolved off LSTACTJOB's
+      *                          active job list instead of qualifying
+      *                          QUSRJOBI with '*ALL' as a job's user -
+      *                          no job profile is ever really named
+      *                          that, so the old lookup could never
+      *                          find an owner for any job
+      *                 Aug2026  now authorizes a user for their own
+      *                          current job before ever consulting
+      *                          LSTACTJOB's stub list - that list only
+      *                          knows a handful of jobs, and every
+      *                          other job/user was being denied
+      *                 Aug2026  added LK-FROMFILE so a denial row
+      *                          carries the same from-file AUDITLOG
+      *                          already records for JOBDRV's rows
+      *
+      * @
+      *
+      * Confirms the signed-on user is entitled to view the joblog
+      * of a given job/jobnumber - its owner, or a profile on the
+      * authorized list (AUTHLIST.CPY).  The signed-on user comes
+      * from the same QUSRJOBI job-attribute lookup PARSERDO/JOBDRV
+      * already call; the target job's owner comes off LSTACTJOB's
+      * active job list, the same list MAINJ400A's F6 subfile loads.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-AS400.
+         OBJECT-COMPUTER. IBM-AS400.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           Copy AUDITREC.
+       01   WS-CURRENT-JOB-Q.
+            05  WS-CUR-JOBNAME-Q         PIC X(10) VALUE '*'.
+            05  WS-CUR-USERNAME-Q        PIC X(10) VALUE SPACES.
+            05  WS-CUR-JOBNBR-Q          PIC X(06) VALUE SPACES.
+       01   WS-JOBI0100.
+            05  WS-JOBI-BYTES-RTND       PIC 9(09) BINARY.
+            05  WS-JOBI-BYTES-AVAIL      PIC 9(09) BINARY.
+            05  WS-JOBI-JOBNAME          PIC X(10).
+            05  WS-JOBI-USERNAME         PIC X(10).
+            05  WS-JOBI-JOBNBR           PIC X(06).
+       77   WS-JOBI-RCVLEN               PIC 9(09) BINARY
+                                          VALUE LENGTH OF WS-JOBI0100.
+       01   WS-ERROR-CODE.
+            05  WS-EC-BYTES-PROVIDED     PIC 9(09) BINARY VALUE ZERO.
+            05  WS-EC-BYTES-AVAIL        PIC 9(09) BINARY VALUE ZERO.
+       01   WS-CURRENT-USER              PIC X(10) VALUE SPACES.
+       01   WS-OWNER-USER                PIC X(10) VALUE SPACES.
+       01   WS-AUTH-FOUND                PIC 1  VALUE B"0".
+       01   WS-OWNER-FOUND                PIC 1  VALUE B"0".
+       Copy ACTJOBLIST.
+       Copy AUTHLIST.
+       LINKAGE SECTION.
+       01   LK-FROMFILE                  PIC X(10).
+       01   LK-JOBNAME                   PIC X(10).
+       01   LK-JOBNBR                    PIC X(06).
+       01   LK-AUTHORIZED                PIC 1.
+       PROCEDURE DIVISION USING LK-FROMFILE
+                                LK-JOBNAME
+                                LK-JOBNBR
+                                LK-AUTHORIZED.
+       0000-MAINLINE.
+           MOVE B"0" TO LK-AUTHORIZED
+           PERFORM 1000-GET-CURRENT-USER
+      *    A user is always entitled to their own job's joblog - the
+      *    active-job list 1100-GET-OWNING-USER scans is a handful of
+      *    honest-stub rows, not a live list of every job on the
+      *    system, so it can only ever resolve ownership for those few
+      *    jobs.  Checking the requesting job's own identity first
+      *    (already on hand from 1000-GET-CURRENT-USER's QUSRJOBI
+      *    call) means an ordinary user asking about their own current
+      *    job is never turned away just because that job is not one
+      *    of the stub's canned rows.
+           IF LK-JOBNAME = WS-JOBI-JOBNAME OF WS-JOBI0100 AND
+              LK-JOBNBR  = WS-JOBI-JOBNBR  OF WS-JOBI0100
+              MOVE B"1" TO LK-AUTHORIZED
+           ELSE
+              PERFORM 1100-GET-OWNING-USER
+              IF WS-OWNER-FOUND = B"1" AND
+                 WS-CURRENT-USER = WS-OWNER-USER
+                 MOVE B"1" TO LK-AUTHORIZED
+              ELSE
+                 PERFORM 1200-CHECK-AUTHLIST
+                 IF WS-AUTH-FOUND = B"1"
+                    MOVE B"1" TO LK-AUTHORIZED
+                 END-IF
+              END-IF
+           END-IF
+           IF LK-AUTHORIZED = B"0"
+              PERFORM 1300-WRITE-DENIAL-AUDIT
+           END-IF
+           GOBACK.
+       1000-GET-CURRENT-USER.
+      *    Retrieve Job Information (QUSRJOBI, format JOBI0100) for
+      *    '*' CURRENT '*' to pick up the signed-on user profile
+      *    that is actually running this request.
+           MOVE ZERO TO WS-EC-BYTES-PROVIDED OF WS-ERROR-CODE
+           CALL 'QUSRJOBI' USING WS-JOBI0100
+                                 WS-JOBI-RCVLEN
+                                 'JOBI0100'
+                                 WS-CURRENT-JOB-Q
+                                 SPACES
+                                 WS-ERROR-CODE
+           MOVE WS-JOBI-USERNAME OF WS-JOBI0100 TO WS-CURRENT-USER.
+       1100-GET-OWNING-USER.
+      *    No QUSRJOBI qualifier will ever find a job by name/number
+      *    alone without also naming its user, so the owner is looked
+      *    up off the same active job list LSTACTJOB builds for
+      *    MAINJ400A's F6 subfile instead.
+           MOVE SPACES TO WS-OWNER-USER
+           MOVE B"0"   TO WS-OWNER-FOUND
+           CALL 'LSTACTJOB' USING ACTJOB-LIST
+           PERFORM 1100-SCAN-ACTIVE-JOBS
+               VARYING ACTJOB-IDX FROM 1 BY 1
+               UNTIL ACTJOB-IDX > ACTJOB-COUNT OF ACTJOB-LIST.
+       1100-SCAN-ACTIVE-JOBS.
+           IF WS-OWNER-FOUND = B"0"
+              AND ACTJOB-NAME (ACTJOB-IDX) = LK-JOBNAME
+              AND ACTJOB-NBR  (ACTJOB-IDX) = LK-JOBNBR
+              MOVE ACTJOB-USER (ACTJOB-IDX) TO WS-OWNER-USER
+              MOVE B"1" TO WS-OWNER-FOUND
+           END-IF.
+       1200-CHECK-AUTHLIST.
+           MOVE B"0" TO WS-AUTH-FOUND
+           PERFORM 1200-CHECK-AUTHLIST-SCAN
+               VARYING AUTH-IDX FROM 1 BY 1
+               UNTIL AUTH-IDX > AUTH-COUNT.
+       1200-CHECK-AUTHLIST-SCAN.
+           IF AUTH-USER (AUTH-IDX) = WS-CURRENT-USER
+              MOVE B"1" TO WS-AUTH-FOUND
+           END-IF.
+       1300-WRITE-DENIAL-AUDIT.
+      *    A denied request is exactly what an auditor wants to see in
+      *    the compliance trail alongside JOBDRV's DONE/FAIL rows, not
+      *    just the ones that made it through to a parse.
+           MOVE SPACES         TO AUDITLOG-ROW
+           MOVE WS-CURRENT-USER TO AUD-USER
+           MOVE LK-FROMFILE     TO AUD-FROMFILE
+           MOVE LK-JOBNAME      TO AUD-JOBNAME
+           MOVE LK-JOBNBR       TO AUD-JOBNBR
+           MOVE 'DENY'          TO AUD-STATUS
+           MOVE 'NA'            TO AUD-REASONCD
+           MOVE 'NOT AUTHORIZED TO VIEW THAT JOB/NUMBER JOBLOG'
+             TO AUD-ERRTEXT
+           EXEC SQL
+               INSERT INTO AUDITLOG
+                   (AUD_USER, AUD_FROMFILE, AUD_JOBNAME, AUD_JOBNBR,
+                    AUD_FILENBR, AUD_STATUS, AUD_REASONCD, AUD_ERRTEXT)
+               VALUES
+                   (:AUD-USER, :AUD-FROMFILE, :AUD-JOBNAME, :AUD-JOBNBR,
+                    :AUD-FILENBR, :AUD-STATUS, :AUD-REASONCD,
+                    :AUD-ERRTEXT)
+           END-EXEC.
