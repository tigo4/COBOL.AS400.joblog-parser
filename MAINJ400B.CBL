@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINJ400B.
+      * @
+      * devsoftprog.AS400.joblog-parser
+      * Copyright (c) 2011,2012,2013 tigo
+      * MIT License (MIT)
+      * @
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+      * THE SOFTWARE.
+      * @
+      *         change log:
+      *
+      *                 Aug2026  batch entry point for unattended joblog
+      *                          parsing off a job list, no 5250 involved
+      *                 Aug2026  calls JOBDRV instead of PARSERDO directly
+      *                          so batch runs get an AUDITLOG row too
+      *                 Aug2026  passes MSG-TABLE through to JOBDRV so a
+      *                          batch run's messages are available for
+      *                          the same reporting PARSERDO now feeds
+      *                 Aug2026  now takes the JOBLIST/BATCHRPT file and
+      *                          member names as parameters and overrides
+      *                          them itself via QCMDEXC - OVRDBF issued
+      *                          by the submitting CL before SBMJOB never
+      *                          reached this job
+      *
+      * @
+      *
+      * Unattended companion to MAINJ400A.  Reads JOBLIST, a flat
+      * file of job-name/job-number/file-number triples, and drives
+      * PARSERDO once per row the same way CALLPARSER does off the
+      * screen, writing one consolidated BATCHRPT line per row
+      * instead of putting anything up on a display.  Meant to be
+      * submitted from CL (SBMJOB) so a whole batch window's worth
+      * of abended jobs can be parsed overnight without an operator
+      * re-keying RMAINSCR forty times.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-AS400.
+         OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBLIST ASSIGN TO DATABASE-JOBLIST
+                   ORGANIZATION IS SEQUENTIAL.
+           SELECT BATCHRPT ASSIGN TO DATABASE-BATCHRPT
+                   ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+        FD JOBLIST.
+         Copy JOBLIST.
+        FD BATCHRPT.
+         Copy BATCHRPT.
+       WORKING-STORAGE SECTION.
+       77   IND-OFF                      PIC 1  VALUE B"0".
+       77   IND-ON                       PIC 1  VALUE B"1".
+       01   WS-SWITCHES.
+            05  WS-EOF-SW                PIC 1  VALUE B"0".
+              88  WS-EOF                 VALUE B"1".
+       01   WS-FROMFILE                  PIC X(10) VALUE 'QPJOBLOG'.
+       01   ERROR1                       PIC X(50).
+       01   REASONCD                     PIC X(02).
+       01   WS-OVR-CMD                   PIC X(80).
+       77   WS-OVR-LEN                   PIC 9(09) BINARY VALUE 80.
+       Copy MSGTAB.
+       LINKAGE SECTION.
+       01   LK-JOBLISTF                  PIC X(10).
+       01   LK-JOBLISTM                  PIC X(10).
+       01   LK-RPTF                      PIC X(10).
+       01   LK-RPTM                      PIC X(10).
+       PROCEDURE DIVISION USING LK-JOBLISTF
+                                LK-JOBLISTM
+                                LK-RPTF
+                                LK-RPTM.
+       MAINRTN.
+            PERFORM 1000-OVERRIDE-FILES
+            OPEN INPUT JOBLIST
+            OPEN OUTPUT BATCHRPT
+            PERFORM PROCESSJOB UNTIL WS-EOF OF WS-SWITCHES
+            CLOSE JOBLIST
+            CLOSE BATCHRPT
+            STOP RUN.
+       1000-OVERRIDE-FILES.
+      *    OVRDBF is scoped to the job that issues it, so SBMJ400B's
+      *    overrides never followed SBMJOB into this job - MAINJ400B
+      *    has to issue its own, now that it knows the real file and
+      *    member names via LK-JOBLISTF/LK-JOBLISTM/LK-RPTF/LK-RPTM.
+            MOVE SPACES TO WS-OVR-CMD
+            STRING 'OVRDBF FILE(JOBLIST) TOFILE(' DELIMITED BY SIZE
+                   LK-JOBLISTF                     DELIMITED BY SPACE
+                   ') MBR('                         DELIMITED BY SIZE
+                   LK-JOBLISTM                     DELIMITED BY SPACE
+                   ')'                              DELIMITED BY SIZE
+              INTO WS-OVR-CMD
+            CALL 'QCMDEXC' USING WS-OVR-CMD WS-OVR-LEN
+            MOVE SPACES TO WS-OVR-CMD
+            STRING 'OVRDBF FILE(BATCHRPT) TOFILE(' DELIMITED BY SIZE
+                   LK-RPTF                          DELIMITED BY SPACE
+                   ') MBR('                          DELIMITED BY SIZE
+                   LK-RPTM                          DELIMITED BY SPACE
+                   ')'                               DELIMITED BY SIZE
+              INTO WS-OVR-CMD
+            CALL 'QCMDEXC' USING WS-OVR-CMD WS-OVR-LEN.
+       PROCESSJOB.
+            READ JOBLIST
+                 AT END
+                    MOVE B"1" TO WS-EOF-SW OF WS-SWITCHES
+            NOT AT END
+                    PERFORM CALLPARSER
+                    PERFORM WRITEBATCHLN
+            END-READ.
+       CALLPARSER.
+            MOVE SPACES TO ERROR1
+            MOVE SPACES TO REASONCD
+            CALL 'JOBDRV' USING WS-FROMFILE
+                                  JL-JOBNAME OF JOBLIST-REC
+                                  JL-JOBNBR  OF JOBLIST-REC
+                                  JL-FILENBR OF JOBLIST-REC
+                                  BY REFERENCE ERROR1
+                                  BY REFERENCE REASONCD
+                                  BY REFERENCE MSG-TABLE.
+       WRITEBATCHLN.
+            MOVE SPACES TO BATCHRPT-REC
+            MOVE JL-JOBNAME OF JOBLIST-REC TO BR-JOBNAME OF BATCHRPT-REC
+            MOVE JL-JOBNBR  OF JOBLIST-REC TO BR-JOBNBR  OF BATCHRPT-REC
+            MOVE JL-FILENBR OF JOBLIST-REC TO BR-FILENBR OF BATCHRPT-REC
+            IF ERROR1 = SPACES
+               MOVE 'DONE' TO BR-STATUS OF BATCHRPT-REC
+            ELSE
+               MOVE 'FAIL'    TO BR-STATUS   OF BATCHRPT-REC
+               MOVE REASONCD  TO BR-REASONCD OF BATCHRPT-REC
+               MOVE ERROR1    TO BR-ERRTEXT  OF BATCHRPT-REC
+            END-IF
+            WRITE BATCHRPT-REC.
