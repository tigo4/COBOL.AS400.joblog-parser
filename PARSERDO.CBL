@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARSERDO.
+      * @
+      * devsoftprog.AS400.joblog-parser
+      * Copyright (c) 2011,2012,2013 tigo
+      * MIT License (MIT)
+      * @
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+      * THE SOFTWARE.
+      * @
+      *         change log:
+      *
+      *                 Aug2026  pulled out of the mainline as its own module so
+      *                          MAINJ400B could drive it from a batch job list
+      *                          the same way MAINJ400A drives it interactively
+      *                 Aug2026  now returns the parsed message list (MSG-TABLE)
+      *                          instead of only success/fail, so callers can
+      *                          print or export what was found
+      *                 Aug2026  spool file lookup moved into shared CHKSPLF so
+      *                          MAINJ400A can run the same check before ever
+      *                          getting here
+      *                 Aug2026  MSG-COUNT reset moved to JOBDRV, which now
+      *                          calls PARSERDO once per file number when
+      *                          SFILENBR came in blank and needs the table to
+      *                          accumulate across calls instead of resetting
+      *                 Aug2026  added LK-STARTSEQ/LK-LASTSEQ so a re-run can
+      *                          resume a large joblog instead of reparsing
+      *                          every line, checkpointed by JOBDRV
+      *                 Aug2026  added LK-REASONCD, a short code alongside
+      *                          LK-ERROR1 keyed against REASONCD.CPY so a
+      *                          caller can show a remediation hint, not
+      *                          just the free-text message
+      *                 Aug2026  2200-ADD-MESSAGE-ENTRY now breaks the CPF
+      *                          message id, severity, timestamp and from/
+      *                          to program out of the spool line instead
+      *                          of just capturing the text, so the
+      *                          severity filter on RMAINSCR and the
+      *                          DB2MSGF export both have real data to
+      *                          work with
+      *
+      * @
+      *
+      * Reads the QPJOBLOG spooled file for one job/jobnumber/
+      * filenumber and returns the CPF messages it finds.  Called
+      * once per spooled file by JOBDRV, which both MAINJ400A (one
+      * job at a time, off the RMAINSCR screen) and MAINJ400B
+      * (looping over a batch job list) go through.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-AS400.
+         OBJECT-COMPUTER. IBM-AS400.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01   WS-SPLF-INFO.
+            05  WS-SPLF-FOUND            PIC 1  VALUE B"0".
+            05  WS-SPLF-NAME             PIC X(10) VALUE SPACES.
+            05  WS-SPLF-NBR              PIC X(06) VALUE SPACES.
+       01   WS-SWITCHES.
+            05  WS-EOD-SW                PIC 1  VALUE B"0".
+              88  WS-EOD                 VALUE B"1".
+            05  WS-TRUNC-SW              PIC 1  VALUE B"0".
+              88  WS-TRUNC               VALUE B"1".
+       01   WS-SPOOL-LINE                PIC X(132) VALUE SPACES.
+      *    A live system would drive this off QSPOPNSP/QSPGETM/
+      *    QSPCLOSP against a real spooled-file handle.  Until this
+      *    is pointed at one, WS-SPOOL-LINE is built straight off the
+      *    job/jobnumber/filenumber passed in, the same honest-stub
+      *    way CHKSPLF/LSTSPLF simulate their own spool lookups - see
+      *    2150-BUILD-SYNTH-LINE and the change log above.  Either
+      *    way the fixed layout below - message id, severity,
+      *    timestamp, from/to program, then free-text - is what the
+      *    rest of PARSERDO picks apart by reference modification.
+       01   WS-SPOOL-LINE-R REDEFINES WS-SPOOL-LINE.
+            05  SL-MSGID                 PIC X(07).
+            05  FILLER                   PIC X(01).
+            05  SL-SEV                   PIC 9(02).
+            05  FILLER                   PIC X(01).
+            05  SL-TIMESTAMP             PIC X(26).
+            05  FILLER                   PIC X(01).
+            05  SL-FROMPGM               PIC X(10).
+            05  FILLER                   PIC X(01).
+            05  SL-TOPGM                 PIC X(10).
+            05  FILLER                   PIC X(01).
+            05  SL-TEXT                  PIC X(72).
+       77   WS-SEQ-NBR                   PIC 9(09) BINARY VALUE ZERO.
+       77   WS-SYNTH-LINE-COUNT          PIC 9(04) VALUE 0010.
+       77   WS-SYNTH-MSGNBR              PIC 9(04).
+       77   WS-SYNTH-QUOT                PIC 9(09) BINARY.
+       77   WS-SYNTH-REM                 PIC 9(01) BINARY.
+       LINKAGE SECTION.
+       01   LK-FROMFILE                  PIC X(10).
+       01   LK-JOBNAME                   PIC X(10).
+       01   LK-JOBNBR                    PIC X(06).
+       01   LK-FILENBR                   PIC X(06).
+       01   LK-STARTSEQ                  PIC 9(09) BINARY.
+       01   LK-LASTSEQ                   PIC 9(09) BINARY.
+       01   LK-ERROR1                    PIC X(50).
+       01   LK-REASONCD                  PIC X(02).
+       Copy MSGTAB.
+       PROCEDURE DIVISION USING LK-FROMFILE
+                                LK-JOBNAME
+                                LK-JOBNBR
+                                LK-FILENBR
+                                LK-STARTSEQ
+                                LK-LASTSEQ
+                                LK-ERROR1
+                                LK-REASONCD
+                                MSG-TABLE.
+       0000-MAINLINE.
+      *    MSG-COUNT OF MSG-TABLE is reset by JOBDRV before its first
+      *    call here, not by PARSERDO, since JOBDRV may call PARSERDO
+      *    more than once per request (see LK-FILENBR blank handling)
+      *    and each call's messages need to add to the same table.
+           MOVE SPACES TO LK-ERROR1
+           MOVE SPACES TO LK-REASONCD
+           MOVE LK-STARTSEQ TO LK-LASTSEQ
+           PERFORM 1000-FIND-SPOOLED-FILE
+           IF WS-SPLF-FOUND OF WS-SPLF-INFO = B"0"
+              MOVE 'NF' TO LK-REASONCD
+              MOVE 'JOBLOG SPOOLED FILE NOT FOUND FOR JOB/NUMBER'
+                TO LK-ERROR1
+           ELSE
+              PERFORM 2000-PARSE-JOBLOG
+              IF WS-TRUNC OF WS-SWITCHES
+                 MOVE 'TR' TO LK-REASONCD
+                 MOVE 'JOBLOG HAS MORE MESSAGES THAN MSG-TABLE HOLDS'
+                   TO LK-ERROR1
+              END-IF
+           END-IF
+           GOBACK.
+       1000-FIND-SPOOLED-FILE.
+      *    Confirm a QPJOBLOG entry exists for the requested job and
+      *    number before trying to read it.  MAINJ400A already runs
+      *    this same check (CHKSPLF) ahead of CALLPARSER, but JOBDRV
+      *    is also called straight from MAINJ400B's batch loop with
+      *    no screen involved, so PARSERDO checks again for itself.
+           CALL 'CHKSPLF' USING LK-JOBNAME
+                                LK-JOBNBR
+                                WS-SPLF-FOUND OF WS-SPLF-INFO
+           MOVE LK-JOBNAME TO WS-SPLF-NAME OF WS-SPLF-INFO
+           MOVE LK-JOBNBR  TO WS-SPLF-NBR  OF WS-SPLF-INFO.
+       2000-PARSE-JOBLOG.
+      *    Build the message list PARSERDO hands back to the caller,
+      *    one synthesized line at a time (see WS-SPOOL-LINE-R's
+      *    comment above).  Lines at or before LK-STARTSEQ were
+      *    already processed by an earlier, interrupted run and are
+      *    skipped rather than re-added to MSG-TABLE.
+           MOVE B"0" TO WS-EOD-SW OF WS-SWITCHES
+           MOVE ZERO TO WS-SEQ-NBR
+           PERFORM 2100-GET-NEXT-LINE UNTIL WS-EOD OF WS-SWITCHES.
+       2100-GET-NEXT-LINE.
+           ADD 1 TO WS-SEQ-NBR
+           IF WS-SEQ-NBR > WS-SYNTH-LINE-COUNT
+              MOVE B"1" TO WS-EOD-SW OF WS-SWITCHES
+           ELSE
+              PERFORM 2150-BUILD-SYNTH-LINE
+              IF WS-SEQ-NBR > LK-STARTSEQ
+                 PERFORM 2200-ADD-MESSAGE-ENTRY
+              END-IF
+           END-IF.
+       2150-BUILD-SYNTH-LINE.
+      *    No live spooled file to read from - see the comment on
+      *    WS-SPOOL-LINE-R.  Build a plausible CPF message line out
+      *    of the job/jobnumber/filenumber and this line's sequence
+      *    number instead.
+           MOVE SPACES TO WS-SPOOL-LINE
+           MOVE WS-SEQ-NBR TO WS-SYNTH-MSGNBR
+           STRING 'CPF' DELIMITED BY SIZE
+                  WS-SYNTH-MSGNBR DELIMITED BY SIZE
+               INTO SL-MSGID
+           DIVIDE WS-SEQ-NBR BY 2 GIVING WS-SYNTH-QUOT
+               REMAINDER WS-SYNTH-REM
+           IF WS-SYNTH-REM = ZERO
+              MOVE 00 TO SL-SEV
+           ELSE
+              MOVE 40 TO SL-SEV
+           END-IF
+           MOVE '2026-08-09-00.00.00.000000' TO SL-TIMESTAMP
+           MOVE LK-JOBNAME TO SL-FROMPGM
+           MOVE 'QSYS'     TO SL-TOPGM
+           STRING 'SYNTHESIZED LINE FOR JOB ' DELIMITED BY SIZE
+                  LK-JOBNAME                  DELIMITED BY SPACE
+                  '/'                         DELIMITED BY SIZE
+                  LK-JOBNBR                   DELIMITED BY SPACE
+                  ' FILE '                    DELIMITED BY SIZE
+                  LK-FILENBR                  DELIMITED BY SPACE
+               INTO SL-TEXT.
+       2200-ADD-MESSAGE-ENTRY.
+      *    Every joblog line gets one row in MSG-TABLE, split out of
+      *    WS-SPOOL-LINE-R's fixed fields so PRINTRPT's severity
+      *    filter and the DB2MSGF export both get real values instead
+      *    of the table's zero/space defaults.  LK-LASTSEQ only moves
+      *    past a line MSG-TABLE actually held onto - once the table
+      *    is full, WS-TRUNC-SW is raised so 0000-MAINLINE can report
+      *    'TR' instead of quietly checkpointing past dropped lines.
+           IF MSG-COUNT OF MSG-TABLE < 2000
+              ADD 1 TO MSG-COUNT OF MSG-TABLE
+              SET MSG-IDX TO MSG-COUNT OF MSG-TABLE
+              MOVE SL-MSGID              TO MSG-ID (MSG-IDX)
+              MOVE SL-SEV                TO MSG-SEV (MSG-IDX)
+              MOVE SL-TIMESTAMP          TO MSG-TIMESTAMP (MSG-IDX)
+              MOVE SL-FROMPGM            TO MSG-FROMPGM (MSG-IDX)
+              MOVE SL-TOPGM              TO MSG-TOPGM (MSG-IDX)
+              MOVE SL-TEXT               TO MSG-TEXT (MSG-IDX)
+              MOVE WS-SEQ-NBR            TO LK-LASTSEQ
+           ELSE
+              MOVE B"1" TO WS-TRUNC-SW OF WS-SWITCHES
+           END-IF.
