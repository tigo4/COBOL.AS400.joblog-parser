@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      *  JOBLIST.CPY                                              *
+      *  Record layout for the flat batch input file read by     *
+      *  MAINJ400B.  One row per job/jobnumber/filenumber triple  *
+      *  the operator wants parsed unattended.  Plain sequential  *
+      *  flat file (not DDS externally described) - built by     *
+      *  whatever tool assembles the overnight work list.        *
+      *----------------------------------------------------------*
+       01  JOBLIST-REC.
+           05  JL-JOBNAME              PIC X(10).
+           05  JL-JOBNBR               PIC X(06).
+           05  JL-FILENBR              PIC X(06).
+           05  FILLER                  PIC X(58).
