@@ -0,0 +1,14 @@
+      *----------------------------------------------------------*
+      *  AUTHLIST.CPY                                             *
+      *  Static list of user profiles authorized to view a        *
+      *  joblog they do not personally own (managers/auditors),   *
+      *  checked by CHKAUTH ahead of CALLPARSER.                  *
+      *----------------------------------------------------------*
+       01  AUTH-LIST-DATA.
+           05  FILLER  PIC X(10) VALUE 'QSECOFR'.
+           05  FILLER  PIC X(10) VALUE 'JOBADMIN'.
+           05  FILLER  PIC X(10) VALUE 'AUDITOR1'.
+       01  AUTH-LIST REDEFINES AUTH-LIST-DATA.
+           05  AUTH-ENTRY OCCURS 3 TIMES INDEXED BY AUTH-IDX.
+               10  AUTH-USER               PIC X(10).
+       77  AUTH-COUNT                      PIC 9(03) VALUE 3.
