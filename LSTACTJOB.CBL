@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LSTACTJOB.
+      * @
+      * devsoftprog.AS400.joblog-parser
+      * Copyright (c) 2011,2012,2013 tigo
+      * MIT License (MIT)
+      * @
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+      * THE SOFTWARE.
+      * @
+      *         change log:
+      *
+      *                 Aug2026  written for MAINJ400A's F6 job-selection
+      *                          subfile, loaded the same way WRKACTJOB or
+      *                          WRKSBSJOB would list candidate jobs
+      *                 Aug2026  dropped the QUSLJOB call - the real API
+      *                          needs a receiver/format/selection/error-
+      *                          code parameter list this program never
+      *                          built, so it could only fail or abend.
+      *                          Loads a fixed candidate list the same
+      *                          honest-stub way CHKSPLF/LSTSPLF do,
+      *                          until this is pointed at a live system.
+      *                          Owning user now travels with each entry
+      *                          so CHKAUTH can resolve ownership off
+      *                          this same list.
+      *
+      * @
+      *
+      * Lists active jobs for the job-selection subfile SFLSEL01/
+      * SFLCTL01 on RMAINSCR, the same list an operator would
+      * otherwise have to read off WRKACTJOB/WRKSBSJOB and key in one
+      * job at a time.  Not a live QUSLJOB call - see change log.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-AS400.
+         OBJECT-COMPUTER. IBM-AS400.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01   WS-CAND-LIST-DATA.
+           05  FILLER.
+               10  FILLER  PIC X(10) VALUE 'PARSEJOB'.
+               10  FILLER  PIC X(06) VALUE '012345'.
+               10  FILLER  PIC X(10) VALUE 'JOBADMIN'.
+           05  FILLER.
+               10  FILLER  PIC X(10) VALUE 'QPADEV0001'.
+               10  FILLER  PIC X(06) VALUE '067890'.
+               10  FILLER  PIC X(10) VALUE 'AUDITOR1'.
+           05  FILLER.
+               10  FILLER  PIC X(10) VALUE 'BATCHJ400'.
+               10  FILLER  PIC X(06) VALUE '098765'.
+               10  FILLER  PIC X(10) VALUE 'QSECOFR'.
+       01   WS-CAND-LIST REDEFINES WS-CAND-LIST-DATA.
+           05  WS-CAND-ENTRY OCCURS 3 TIMES INDEXED BY WS-CAND-IDX.
+               10  WS-CAND-NAME        PIC X(10).
+               10  WS-CAND-NBR         PIC X(06).
+               10  WS-CAND-USER        PIC X(10).
+       77   WS-CAND-COUNT                PIC 9(02) VALUE 3.
+       LINKAGE SECTION.
+       Copy ACTJOBLIST.
+       PROCEDURE DIVISION USING ACTJOB-LIST.
+       0000-MAINLINE.
+           MOVE ZERO TO ACTJOB-COUNT OF ACTJOB-LIST
+           PERFORM 0000-LOAD-ENTRY
+               VARYING WS-CAND-IDX FROM 1 BY 1
+               UNTIL WS-CAND-IDX > WS-CAND-COUNT
+           GOBACK.
+       0000-LOAD-ENTRY.
+           ADD 1 TO ACTJOB-COUNT OF ACTJOB-LIST
+           SET ACTJOB-IDX TO ACTJOB-COUNT OF ACTJOB-LIST
+           MOVE WS-CAND-NAME (WS-CAND-IDX) TO ACTJOB-NAME (ACTJOB-IDX)
+           MOVE WS-CAND-NBR  (WS-CAND-IDX) TO ACTJOB-NBR  (ACTJOB-IDX)
+           MOVE WS-CAND-USER (WS-CAND-IDX) TO ACTJOB-USER (ACTJOB-IDX).
