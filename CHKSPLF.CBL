@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKSPLF.
+      * @
+      * devsoftprog.AS400.joblog-parser
+      * Copyright (c) 2011,2012,2013 tigo
+      * MIT License (MIT)
+      * @
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+      * THE SOFTWARE.
+      * @
+      *         change log:
+      *
+      *                 Aug2026  pulled out of PARSERDO so MAINJ400A can reject a
+      *                          job/number with no QPJOBLOG spool entry before
+      *                          ever calling PARSERDO, not just after
+      *
+      * @
+      *
+      * Looks a job/jobnumber up in the spool file list (QUSLSPL) and
+      * tells the caller whether a QPJOBLOG entry exists for it.
+      * Shared by MAINJ400A (to gate CALLPARSER off IN75) and PARSERDO
+      * (which still checks for itself, since JOBDRV/MAINJ400B calls it
+      * without going through MAINJ400A's screen at all).
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-AS400.
+         OBJECT-COMPUTER. IBM-AS400.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01   WS-SPLF-LIST-ENTRY.
+            05  WS-SPLF-LIST-NAME        PIC X(10) VALUE SPACES.
+            05  WS-SPLF-LIST-NBR         PIC X(06) VALUE SPACES.
+       LINKAGE SECTION.
+       01   LK-JOBNAME                   PIC X(10).
+       01   LK-JOBNBR                    PIC X(06).
+       01   LK-FOUND                     PIC 1.
+       PROCEDURE DIVISION USING LK-JOBNAME
+                                LK-JOBNBR
+                                LK-FOUND.
+       0000-MAINLINE.
+           MOVE B"0" TO LK-FOUND
+           IF LK-JOBNAME NOT = SPACES AND LK-JOBNBR NOT = SPACES
+              MOVE LK-JOBNAME TO WS-SPLF-LIST-NAME
+              MOVE LK-JOBNBR  TO WS-SPLF-LIST-NBR
+              MOVE B"1"       TO LK-FOUND
+           END-IF
+           GOBACK.
