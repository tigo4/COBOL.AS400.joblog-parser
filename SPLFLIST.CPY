@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      *  SPLFLIST.CPY                                             *
+      *  List of QPJOBLOG spooled file numbers found for a given   *
+      *  job name/job number pair, filled in by LSTSPLF.  A blank  *
+      *  SFILENBR on RMAINSCR means "every entry in this list",    *
+      *  so JOBDRV loops SPLF-COUNT times instead of once.          *
+      *----------------------------------------------------------*
+       01  SPLF-LIST.
+           05  SPLF-COUNT              PIC 9(03) BINARY VALUE ZERO.
+           05  SPLF-ENTRY OCCURS 50 TIMES INDEXED BY SPLF-IDX.
+               10  SPLF-FILENBR        PIC X(06).
