@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      *  AUDITREC.CPY                                             *
+      *  Host variables matching one AUDITLOG row (see            *
+      *  AUDITLOG.SQL).  COPYed wherever a program needs to write  *
+      *  or read the audit trail through embedded SQL.            *
+      *----------------------------------------------------------*
+       01  AUDITLOG-ROW.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-USER                PIC X(10).
+           05  AUD-FROMFILE            PIC X(10).
+           05  AUD-JOBNAME             PIC X(10).
+           05  AUD-JOBNBR              PIC X(06).
+           05  AUD-FILENBR             PIC X(06).
+           05  AUD-STATUS              PIC X(04).
+           05  AUD-REASONCD            PIC X(02).
+           05  AUD-ERRTEXT             PIC X(50).
