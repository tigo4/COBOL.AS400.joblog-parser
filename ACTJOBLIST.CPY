@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      *  ACTJOBLIST.CPY                                           *
+      *  Candidate job name/job number pairs LSTACTJOB loads for   *
+      *  MAINJ400A's job-selection subfile (SFLSEL01/SFLCTL01).    *
+      *  ACTJOB-USER carries the job's owning user profile so      *
+      *  CHKAUTH can resolve ownership off this same list instead  *
+      *  of qualifying QUSRJOBI with a wildcard user (see          *
+      *  1100-GET-OWNING-USER in CHKAUTH).                         *
+      *----------------------------------------------------------*
+       01  ACTJOB-LIST.
+           05  ACTJOB-COUNT            PIC 9(03) BINARY VALUE ZERO.
+           05  ACTJOB-ENTRY OCCURS 50 TIMES INDEXED BY ACTJOB-IDX.
+               10  ACTJOB-NAME         PIC X(10).
+               10  ACTJOB-NBR          PIC X(06).
+               10  ACTJOB-USER         PIC X(10).
