@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBDRV.
+      * @
+      * devsoftprog.AS400.joblog-parser
+      * Copyright (c) 2011,2012,2013 tigo
+      * MIT License (MIT)
+      * @
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+      * THE SOFTWARE.
+      * @
+      *         change log:
+      *
+      *                 Aug2026  split out of MAINJ400A's CALLPARSER so the
+      *                          interactive screen and the batch driver both
+      *                          go through the same audited call to PARSERDO
+      *                 Aug2026  a blank LK-FILENBR now means "every spooled
+      *                          file number this job/jobnumber has" - JOBDRV
+      *                          asks LSTSPLF for the list and calls PARSERDO
+      *                          (and writes one AUDITLOG row) per file number
+      *                 Aug2026  reads/writes a CKPTFILE checkpoint row around
+      *                          each PARSERDO call so a re-run of the same
+      *                          job/number/file resumes instead of reparsing
+      *                          everything
+      *                 Aug2026  exports the messages a successful PARSERDO
+      *                          call added to MSG-TABLE to DB2MSGF, so parsed
+      *                          joblogs are queryable data afterward
+      *                 Aug2026  passes LK-REASONCD through from PARSERDO (or
+      *                          sets its own when the file list comes back
+      *                          empty) and writes it to AUDITLOG's
+      *                          AUD-REASONCD column instead of leaving it
+      *                          blank
+      *                 Aug2026  an empty file list now gets an AUDITLOG row
+      *                          too, and the first failure across a multi-
+      *                          file request is no longer overwritten by a
+      *                          later file's success; dropped two ACCEPTs
+      *                          left over from before AUD-TIMESTAMP got a
+      *                          SQL default
+      *
+      * @
+      *
+      * One-job-one-file driver shared by MAINJ400A (interactive)
+      * and MAINJ400B (batch).  Calls PARSERDO and records an
+      * AUDITLOG row for every attempt, successful or not, so there
+      * is a single point where "who parsed what and when" gets
+      * written regardless of which front end asked for it.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-AS400.
+         OBJECT-COMPUTER. IBM-AS400.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           Copy AUDITREC.
+       01   WS-USER-PROFILE.
+            05  WS-JOBNAME-Q             PIC X(10) VALUE '*'.
+            05  WS-USERNAME-Q            PIC X(10) VALUE SPACES.
+            05  WS-JOBNBR-Q              PIC X(06) VALUE SPACES.
+       01   WS-JOBI0100.
+            05  WS-JOBI-BYTES-RTND       PIC 9(09) BINARY.
+            05  WS-JOBI-BYTES-AVAIL      PIC 9(09) BINARY.
+            05  WS-JOBI-JOBNAME          PIC X(10).
+            05  WS-JOBI-USERNAME         PIC X(10).
+            05  WS-JOBI-JOBNBR           PIC X(06).
+       77   WS-JOBI-RCVLEN               PIC 9(09) BINARY
+                                          VALUE LENGTH OF WS-JOBI0100.
+       01   WS-ERROR-CODE.
+            05  WS-EC-BYTES-PROVIDED     PIC 9(09) BINARY VALUE ZERO.
+            05  WS-EC-BYTES-AVAIL        PIC 9(09) BINARY VALUE ZERO.
+       01   WS-FILE-ERROR                PIC X(50).
+       01   WS-FILE-REASONCD             PIC X(02).
+       01   WS-AUD-FILENBR               PIC X(06).
+       77   WS-LASTSEQ                   PIC 9(09) BINARY VALUE ZERO.
+       77   WS-MSG-START                 PIC 9(05) BINARY VALUE ZERO.
+       77   WS-ANY-FAILED                PIC 1  VALUE B"0".
+       Copy SPLFLIST.
+       Copy CKPTREC.
+       Copy DB2MSGREC.
+       LINKAGE SECTION.
+       01   LK-FROMFILE                  PIC X(10).
+       01   LK-JOBNAME                   PIC X(10).
+       01   LK-JOBNBR                    PIC X(06).
+       01   LK-FILENBR                   PIC X(06).
+       01   LK-ERROR1                    PIC X(50).
+       01   LK-REASONCD                  PIC X(02).
+       Copy MSGTAB.
+       PROCEDURE DIVISION USING LK-FROMFILE
+                                LK-JOBNAME
+                                LK-JOBNBR
+                                LK-FILENBR
+                                LK-ERROR1
+                                LK-REASONCD
+                                MSG-TABLE.
+       0000-MAINLINE.
+           MOVE SPACES TO LK-ERROR1
+           MOVE SPACES TO LK-REASONCD
+           MOVE ZERO   TO MSG-COUNT OF MSG-TABLE
+           MOVE B"0"   TO WS-ANY-FAILED
+           PERFORM 1100-GET-CURRENT-USER
+           PERFORM 1000-BUILD-FILE-LIST
+           IF SPLF-COUNT OF SPLF-LIST = ZERO
+              MOVE 'NL' TO LK-REASONCD
+              MOVE 'NO SPOOLED FILE NUMBERS FOUND FOR JOB/NUMBER'
+                TO LK-ERROR1
+              MOVE LK-ERROR1   TO WS-FILE-ERROR
+              MOVE LK-REASONCD TO WS-FILE-REASONCD
+              MOVE SPACES      TO WS-AUD-FILENBR
+              PERFORM 2100-WRITE-AUDIT
+           ELSE
+              PERFORM 2000-PROCESS-ONE-FILE
+                  VARYING SPLF-IDX FROM 1 BY 1
+                  UNTIL SPLF-IDX > SPLF-COUNT OF SPLF-LIST
+           END-IF
+           GOBACK.
+       1000-BUILD-FILE-LIST.
+      *    A blank LK-FILENBR means "every spooled file number this
+      *    job/jobnumber has" - ask LSTSPLF for the list.  A specific
+      *    LK-FILENBR is a work list of exactly that one entry.
+           IF LK-FILENBR = SPACES
+              CALL 'LSTSPLF' USING LK-JOBNAME
+                                   LK-JOBNBR
+                                   SPLF-LIST
+           ELSE
+              MOVE 1 TO SPLF-COUNT OF SPLF-LIST
+              SET SPLF-IDX TO 1
+              MOVE LK-FILENBR TO SPLF-FILENBR (SPLF-IDX)
+           END-IF.
+       2000-PROCESS-ONE-FILE.
+           MOVE SPACES TO WS-FILE-ERROR
+           MOVE SPACES TO WS-FILE-REASONCD
+           PERFORM 2050-READ-CHECKPOINT
+           MOVE MSG-COUNT OF MSG-TABLE TO WS-MSG-START
+           CALL 'PARSERDO' USING LK-FROMFILE
+                                 LK-JOBNAME
+                                 LK-JOBNBR
+                                 SPLF-FILENBR (SPLF-IDX)
+                                 CKPT-LASTSEQ
+                                 WS-LASTSEQ
+                                 BY REFERENCE WS-FILE-ERROR
+                                 BY REFERENCE WS-FILE-REASONCD
+                                 BY REFERENCE MSG-TABLE
+           MOVE WS-LASTSEQ TO CKPT-LASTSEQ
+           PERFORM 2060-WRITE-CHECKPOINT
+           IF WS-FILE-ERROR = SPACES
+              PERFORM 2080-EXPORT-MESSAGES
+           ELSE
+      *       The first failure across a multi-file request is the one
+      *       LK-ERROR1/LK-REASONCD report - a later file's success
+      *       must not paper over an earlier file's failure.  Every
+      *       file still gets its own AUDITLOG row below regardless.
+              IF WS-ANY-FAILED = B"0"
+                 MOVE WS-FILE-ERROR    TO LK-ERROR1
+                 MOVE WS-FILE-REASONCD TO LK-REASONCD
+                 MOVE B"1" TO WS-ANY-FAILED
+              END-IF
+           END-IF
+           MOVE SPLF-FILENBR (SPLF-IDX) TO WS-AUD-FILENBR
+           PERFORM 2100-WRITE-AUDIT.
+       2050-READ-CHECKPOINT.
+      *    Pick up where an earlier, interrupted run of this exact
+      *    job/number/file left off.  No row yet means start at zero.
+           MOVE LK-JOBNAME TO CKPT-JOBNAME
+           MOVE LK-JOBNBR  TO CKPT-JOBNBR
+           MOVE SPLF-FILENBR (SPLF-IDX) TO CKPT-FILENBR
+           MOVE ZERO TO CKPT-LASTSEQ
+           EXEC SQL
+               SELECT CKPT_LASTSEQ INTO :CKPT-LASTSEQ
+               FROM CKPTFILE
+               WHERE CKPT_JOBNAME = :CKPT-JOBNAME
+                 AND CKPT_JOBNBR  = :CKPT-JOBNBR
+                 AND CKPT_FILENBR = :CKPT-FILENBR
+           END-EXEC.
+       2060-WRITE-CHECKPOINT.
+      *    CKPT-JOBNAME/JOBNBR/FILENBR are already set from the read
+      *    above; CKPT-LASTSEQ has just been refreshed from PARSERDO.
+           EXEC SQL
+               UPDATE CKPTFILE
+                  SET CKPT_LASTSEQ = :CKPT-LASTSEQ,
+                      CKPT_UPDATED = CURRENT TIMESTAMP
+                WHERE CKPT_JOBNAME = :CKPT-JOBNAME
+                  AND CKPT_JOBNBR  = :CKPT-JOBNBR
+                  AND CKPT_FILENBR = :CKPT-FILENBR
+           END-EXEC
+           IF SQLCODE = 100
+              EXEC SQL
+                  INSERT INTO CKPTFILE
+                      (CKPT_JOBNAME, CKPT_JOBNBR, CKPT_FILENBR,
+                       CKPT_LASTSEQ)
+                  VALUES
+                      (:CKPT-JOBNAME, :CKPT-JOBNBR, :CKPT-FILENBR,
+                       :CKPT-LASTSEQ)
+              END-EXEC
+           END-IF.
+       2080-EXPORT-MESSAGES.
+      *    WS-MSG-START was the entry count before this file's
+      *    PARSERDO call, so the entries from there to the current
+      *    MSG-COUNT are exactly the ones this file just added.
+           ADD 1 TO WS-MSG-START
+           PERFORM 2085-EXPORT-ONE-MESSAGE
+               VARYING MSG-IDX FROM WS-MSG-START BY 1
+               UNTIL MSG-IDX > MSG-COUNT OF MSG-TABLE.
+       2085-EXPORT-ONE-MESSAGE.
+           MOVE LK-FROMFILE             TO DMF-FROMFILE
+           MOVE LK-JOBNAME              TO DMF-JOBNAME
+           MOVE LK-JOBNBR               TO DMF-JOBNBR
+           MOVE SPLF-FILENBR (SPLF-IDX) TO DMF-FILENBR
+           MOVE MSG-ID (MSG-IDX)        TO DMF-MSGID
+           MOVE MSG-SEV (MSG-IDX)       TO DMF-SEV
+           MOVE MSG-TIMESTAMP (MSG-IDX) TO DMF-TIMESTAMP
+           MOVE MSG-FROMPGM (MSG-IDX)   TO DMF-FROMPGM
+           MOVE MSG-TOPGM (MSG-IDX)     TO DMF-TOPGM
+           MOVE MSG-TEXT (MSG-IDX)      TO DMF-TEXT
+           EXEC SQL
+               INSERT INTO DB2MSGF
+                   (DMF_FROMFILE, DMF_JOBNAME, DMF_JOBNBR, DMF_FILENBR,
+                    DMF_MSGID, DMF_SEV, DMF_TIMESTAMP, DMF_FROMPGM,
+                    DMF_TOPGM, DMF_TEXT)
+               VALUES
+                   (:DMF-FROMFILE, :DMF-JOBNAME, :DMF-JOBNBR,
+                    :DMF-FILENBR, :DMF-MSGID, :DMF-SEV, :DMF-TIMESTAMP,
+                    :DMF-FROMPGM, :DMF-TOPGM, :DMF-TEXT)
+           END-EXEC.
+       2100-WRITE-AUDIT.
+           MOVE SPACES         TO AUDITLOG-ROW
+           MOVE WS-USERNAME-Q  TO AUD-USER
+           MOVE LK-FROMFILE    TO AUD-FROMFILE
+           MOVE LK-JOBNAME     TO AUD-JOBNAME
+           MOVE LK-JOBNBR      TO AUD-JOBNBR
+           MOVE WS-AUD-FILENBR TO AUD-FILENBR
+           IF WS-FILE-ERROR = SPACES
+              MOVE 'DONE' TO AUD-STATUS
+           ELSE
+              MOVE 'FAIL' TO AUD-STATUS
+              MOVE WS-FILE-ERROR    TO AUD-ERRTEXT
+              MOVE WS-FILE-REASONCD TO AUD-REASONCD
+           END-IF
+           EXEC SQL
+               INSERT INTO AUDITLOG
+                   (AUD_USER, AUD_FROMFILE, AUD_JOBNAME, AUD_JOBNBR,
+                    AUD_FILENBR, AUD_STATUS, AUD_REASONCD, AUD_ERRTEXT)
+               VALUES
+                   (:AUD-USER, :AUD-FROMFILE, :AUD-JOBNAME, :AUD-JOBNBR,
+                    :AUD-FILENBR, :AUD-STATUS, :AUD-REASONCD,
+                    :AUD-ERRTEXT)
+           END-EXEC.
+       1100-GET-CURRENT-USER.
+      *    Retrieve Job Information (QUSRJOBI, format JOBI0100) for
+      *    '*' CURRENT '*' to pick up the signed-on user profile
+      *    that is actually running this parse request.
+           MOVE ZERO TO WS-EC-BYTES-PROVIDED OF WS-ERROR-CODE
+           CALL 'QUSRJOBI' USING WS-JOBI0100
+                                 WS-JOBI-RCVLEN
+                                 'JOBI0100'
+                                 WS-USER-PROFILE
+                                 SPACES
+                                 WS-ERROR-CODE
+           MOVE WS-JOBI-USERNAME OF WS-JOBI0100 TO WS-USERNAME-Q
+                                                     OF WS-USER-PROFILE.
