@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      *  DB2MSGREC.CPY                                            *
+      *  Host variables for DB2MSGF - one row per message JOBDRV   *
+      *  exports out of MSG-TABLE after a successful PARSERDO      *
+      *  call, keyed by from-file/job/jobnumber/filenumber.        *
+      *----------------------------------------------------------*
+       01  DB2MSGF-ROW.
+           05  DMF-FROMFILE            PIC X(10).
+           05  DMF-JOBNAME             PIC X(10).
+           05  DMF-JOBNBR              PIC X(06).
+           05  DMF-FILENBR             PIC X(06).
+           05  DMF-MSGID               PIC X(07).
+           05  DMF-SEV                 PIC 9(02).
+           05  DMF-TIMESTAMP           PIC X(26).
+           05  DMF-FROMPGM             PIC X(10).
+           05  DMF-TOPGM               PIC X(10).
+           05  DMF-TEXT                PIC X(80).
