@@ -0,0 +1,46 @@
+      *----------------------------------------------------------*
+      *  REASONCD.CPY                                             *
+      *  Reason-code lookup table for a failed parse request.      *
+      *  PARSERDO/JOBDRV hand a short code back alongside ERROR1 - *
+      *  the same code is written to AUDITLOG's AUD-REASONCD - and *
+      *  MAINJ400A looks it up here to put a remediation hint in   *
+      *  HINT on RMAINSCR, instead of ERROR1's message standing    *
+      *  alone.                                                    *
+      *----------------------------------------------------------*
+       01  RSN-TABLE-DATA.
+           05  FILLER.
+               10  FILLER  PIC X(02) VALUE 'NF'.
+               10  FILLER  PIC X(50) VALUE
+                   'JOBLOG SPOOLED FILE NOT FOUND FOR JOB/NUMBER'.
+               10  FILLER  PIC X(50) VALUE
+                   'CHECK THE JOB NAME AND JOB NUMBER AND RETRY'.
+           05  FILLER.
+               10  FILLER  PIC X(02) VALUE 'NL'.
+               10  FILLER  PIC X(50) VALUE
+                   'NO SPOOLED FILE NUMBERS FOUND FOR JOB/NUMBER'.
+               10  FILLER  PIC X(50) VALUE
+                   'CONFIRM THE JOB ACTUALLY PRODUCED A QPJOBLOG'.
+           05  FILLER.
+               10  FILLER  PIC X(02) VALUE 'NA'.
+               10  FILLER  PIC X(50) VALUE
+                   'NOT AUTHORIZED TO VIEW THAT JOB/NUMBER JOBLOG'.
+               10  FILLER  PIC X(50) VALUE
+                   'ASK THE JOB OWNER OR A MANAGER TO RUN THE PARSE'.
+           05  FILLER.
+               10  FILLER  PIC X(02) VALUE 'TR'.
+               10  FILLER  PIC X(50) VALUE
+                   'JOBLOG HAS MORE MESSAGES THAN MSG-TABLE HOLDS'.
+               10  FILLER  PIC X(50) VALUE
+                   'RERUN AGAINST ONE SFILENBR AT A TIME, NOT BLANK'.
+           05  FILLER.
+               10  FILLER  PIC X(02) VALUE 'FN'.
+               10  FILLER  PIC X(50) VALUE
+                   'SPOOLED FILE NUMBER NOT FOUND FOR THAT JOB/NUMBER'.
+               10  FILLER  PIC X(50) VALUE
+                   'CHECK THE FILE NUMBER OR LEAVE IT BLANK FOR ALL'.
+       01  RSN-TABLE REDEFINES RSN-TABLE-DATA.
+           05  RSN-ENTRY OCCURS 5 TIMES INDEXED BY RSN-IDX.
+               10  RSN-CODE                PIC X(02).
+               10  RSN-MSG                 PIC X(50).
+               10  RSN-HINT                PIC X(50).
+       77  RSN-COUNT                       PIC 9(02) VALUE 5.
