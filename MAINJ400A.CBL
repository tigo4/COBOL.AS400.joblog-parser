@@ -16,6 +16,53 @@
       *         change log:
       *
       *                 Apr2011
+      *                 Aug2026  CALLPARSER now goes through JOBDRV instead
+      *                          of calling PARSERDO directly, so every
+      *                          parse request (interactive or batch) gets
+      *                          logged to AUDITLOG
+      *                 Aug2026  added F8 (IN08) to spool a severity-filtered
+      *                          hardcopy of the messages the last parse found
+      *                 Aug2026  SHOWSCREEN now rejects a job/number with no
+      *                          QPJOBLOG spool entry (IN75) before CALLPARSER
+      *                          ever runs, instead of finding out from ERROR1
+      *                 Aug2026  SFILENBR check re-enabled (IN74) - blank is
+      *                          now valid and means "every file number this
+      *                          job/jobnumber has", a specific number that
+      *                          does not exist is what IN74 rejects now
+      *                 Aug2026  added F6 (IN06) job-selection subfile so a
+      *                          batch window's worth of jobs can be picked
+      *                          from a list and driven through CALLPARSER in
+      *                          one sitting instead of one set of fields at
+      *                          a time
+      *                 Aug2026  SHOWSCREEN now rejects a job/number the
+      *                          signed-on user does not own and is not on
+      *                          the authorized list for (IN76), ahead of
+      *                          CALLPARSER, via new CHKAUTH subprogram
+      *                 Aug2026  PROCSEL-ROW now runs CHECKSPLF/CHECKAUTH
+      *                          per selected row before CALLPARSER, same
+      *                          as the single-entry fields; a row picked
+      *                          off the active-job subfile was reaching
+      *                          CALLPARSER ungated
+      *                 Aug2026  fixed LOADACTJOBS setting IN31 backwards -
+      *                          the subfile was clearing itself whenever
+      *                          it actually had jobs to show
+      *                 Aug2026  SHOWSELECT now runs SHOWSELECT-SCREEN
+      *                          WITH TEST AFTER - IN06 is already ON on
+      *                          entry (that is how SHOWSELECT itself got
+      *                          invoked), so the plain PERFORM UNTIL was
+      *                          exiting before ever writing the subfile
+      *                          screen; F6 put up nothing at all
+      *                 Aug2026  CHECKSPLF/CHECKFILENBR now go through
+      *                          REASONCD/LOOKUPHINT like CHECKAUTH and
+      *                          CALLPARSER already do, instead of a
+      *                          hardcoded MSG literal that left a stale
+      *                          HINT behind; CHECKSPLF reuses 'NF' so a
+      *                          missing QPJOBLOG entry reads the same
+      *                          whether CHECKSPLF or PARSERDO caught it
+      *                 Aug2026  CHECKAUTH now passes SFROMFILE to CHKAUTH
+      *                          so a denied request's AUDITLOG row shows
+      *                          which from-file was targeted, same as
+      *                          JOBDRV's rows
       *
       * @
       *
@@ -28,30 +75,52 @@
            SELECT ECHODSP ASSIGN TO WORKSTATION-MAINSCREEN
                    ORGANIZATION IS TRANSACTION
                    ACCESS IS SEQUENTIAL.
+           SELECT ECHORPT ASSIGN TO PRINTER-MSGRPT
+                   ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
         FD ECHODSP.
          01 RECDSP.
          Copy DDS-ALL-FORMATS OF MAINSCREEN.
+        FD ECHORPT.
+         01 RECRPT.
+         Copy DDS-ALL-FORMATS OF MSGRPT.
        WORKING-STORAGE SECTION.
        77   IND-OFF                       PIC 1  VALUE B"0".
        77   IND-ON                        PIC 1  VALUE B"1".
        01   WS-INDICATORS.
              05 IN03                      PIC 1  INDIC 03.
+             05 IN06                      PIC 1  INDIC 06.
+             05 IN08                      PIC 1  INDIC 08.
+             05 IN12                      PIC 1  INDIC 12.
+             05 IN31                      PIC 1  INDIC 31.
              05 IN70                      PIC 1  INDIC 70.
              05 IN71                      PIC 1  INDIC 71.
              05 IN72                      PIC 1  INDIC 72.
              05 IN73                      PIC 1  INDIC 73.
              05 IN74                      PIC 1  INDIC 74.
+             05 IN75                      PIC 1  INDIC 75.
+             05 IN76                      PIC 1  INDIC 76.
        01  ERROR1                          PIC X(50).
+       01  REASONCD                        PIC X(02).
+       01  WS-SPLF-FOUND                   PIC 1  VALUE B"0".
+       01  WS-FILENBR-FOUND                PIC 1  VALUE B"0".
+       01  WS-USER-AUTHORIZED              PIC 1  VALUE B"0".
+       01  WS-RRN                          PIC S9(04) BINARY VALUE ZERO.
+       Copy MSGTAB.
+       Copy SPLFLIST.
+       Copy ACTJOBLIST.
+       Copy REASONCD.
        PROCEDURE DIVISION.
        MAINRTN.
             OPEN I-O ECHODSP
+            OPEN OUTPUT ECHORPT
             INITIALIZE RMAINSCR-I
             INITIALIZE RMAINSCR-O
             MOVE 'QPJOBLOG' TO SFROMFILE OF RMAINSCR-I
             PERFORM SHOWSCREEN UNTIL IN03 OF WS-INDICATORS = IND-ON.
             CLOSE ECHODSP.
+            CLOSE ECHORPT.
             STOP RUN.
        SHOWSCREEN.
             WRITE RECDSP FORMAT IS 'RMAINSCR'
@@ -62,6 +131,8 @@
             MOVE IND-OFF TO IN72 OF WS-INDICATORS
             MOVE IND-OFF TO IN73 OF WS-INDICATORS
             MOVE IND-OFF TO IN74 OF WS-INDICATORS
+            MOVE IND-OFF TO IN75 OF WS-INDICATORS
+            MOVE IND-OFF TO IN76 OF WS-INDICATORS
             IF SFROMFILE OF RMAINSCR-I = SPACES
               MOVE IND-ON TO IN71 OF WS-INDICATORS
             END-IF.
@@ -71,28 +142,234 @@
             IF SJOBNBR   OF RMAINSCR-I = SPACES
               MOVE IND-ON TO IN73 OF WS-INDICATORS
             END-IF.
-      *     IF SFILENBR  OF RMAINSCR-I = SPACES
-      *       MOVE IND-ON TO IN74 OF WS-INDICATORS
-      *     END-IF.
+      *     SFILENBR blank is valid - it means "every spooled file
+      *     number this job/jobnumber has" (see CALLPARSER/JOBDRV).
+      *     A specific SFILENBR that isn't one of them is rejected
+      *     below in CHECKFILENBR.
+      *     CHECKSPLF/CHECKAUTH/CHECKFILENBR only matter when this
+      *     trip through SHOWSCREEN is about to attempt CALLPARSER -
+      *     skip them for F6 (job list) and F8 (print report), or a
+      *     stale/blank entry field burns a CHKSPLF/CHKAUTH call and
+      *     leaves an unrelated error message behind the screen the
+      *     operator actually asked for.
             IF IN71 OF WS-INDICATORS = IND-OFF AND
                IN72 OF WS-INDICATORS = IND-OFF AND
                IN73 OF WS-INDICATORS = IND-OFF AND
-               IN74 OF WS-INDICATORS = IND-OFF AND
-               IN03 OF WS-INDICATORS = IND-OFF
-            PERFORM CALLPARSER
+               IN06 OF WS-INDICATORS = IND-OFF AND
+               IN08 OF WS-INDICATORS = IND-OFF
+               PERFORM CHECKSPLF
+            END-IF.
+            IF IN71 OF WS-INDICATORS = IND-OFF AND
+               IN72 OF WS-INDICATORS = IND-OFF AND
+               IN73 OF WS-INDICATORS = IND-OFF AND
+               IN75 OF WS-INDICATORS = IND-OFF AND
+               IN06 OF WS-INDICATORS = IND-OFF AND
+               IN08 OF WS-INDICATORS = IND-OFF
+               PERFORM CHECKAUTH
+            END-IF.
+            IF IN71 OF WS-INDICATORS = IND-OFF AND
+               IN72 OF WS-INDICATORS = IND-OFF AND
+               IN73 OF WS-INDICATORS = IND-OFF AND
+               IN75 OF WS-INDICATORS = IND-OFF AND
+               IN76 OF WS-INDICATORS = IND-OFF AND
+               SFILENBR OF RMAINSCR-I NOT = SPACES AND
+               IN06 OF WS-INDICATORS = IND-OFF AND
+               IN08 OF WS-INDICATORS = IND-OFF
+               PERFORM CHECKFILENBR
+            END-IF.
+            IF IN06 OF WS-INDICATORS = IND-ON
+               PERFORM SHOWSELECT
+            ELSE
+               IF IN08 OF WS-INDICATORS = IND-ON
+                  PERFORM PRINTRPT
+               ELSE
+                  IF IN71 OF WS-INDICATORS = IND-OFF AND
+                     IN72 OF WS-INDICATORS = IND-OFF AND
+                     IN73 OF WS-INDICATORS = IND-OFF AND
+                     IN74 OF WS-INDICATORS = IND-OFF AND
+                     IN75 OF WS-INDICATORS = IND-OFF AND
+                     IN76 OF WS-INDICATORS = IND-OFF AND
+                     IN03 OF WS-INDICATORS = IND-OFF
+                  PERFORM CALLPARSER
+                  END-IF
+               END-IF
+            END-IF.
+       CHECKSPLF.
+      *    Confirm SJOBNAME/SJOBNBR actually has a QPJOBLOG spool
+      *    entry before CALLPARSER gets anywhere near PARSERDO, so a
+      *    typo comes back as "no such job/file" (IN75) rather than
+      *    whatever generic text PARSERDO would have put in ERROR1.
+            CALL 'CHKSPLF' USING SJOBNAME OF RMAINSCR-I
+                                 SJOBNBR  OF RMAINSCR-I
+                                 WS-SPLF-FOUND
+            IF WS-SPLF-FOUND = B"0"
+               MOVE IND-ON TO IN75 OF WS-INDICATORS
+               MOVE 'NF' TO REASONCD
+               PERFORM LOOKUPHINT
+            END-IF.
+       CHECKAUTH.
+      *    Confirm the signed-on user is entitled to view this job's
+      *    joblog - its owner, or on the authorized list - before
+      *    CALLPARSER gets anywhere near it.  Uses the same REASONCD/
+      *    HINT lookup PARSERDO's own errors already use.
+           CALL 'CHKAUTH' USING SFROMFILE OF RMAINSCR-I
+                                SJOBNAME OF RMAINSCR-I
+                                SJOBNBR  OF RMAINSCR-I
+                                WS-USER-AUTHORIZED
+           IF WS-USER-AUTHORIZED = B"0"
+              MOVE IND-ON TO IN76 OF WS-INDICATORS
+              MOVE 'NA' TO REASONCD
+              PERFORM LOOKUPHINT
+           END-IF.
+       CHECKFILENBR.
+      *    SFILENBR was keyed in non-blank, so confirm it is really
+      *    one of the spooled file numbers this job/jobnumber has
+      *    before letting CALLPARSER ask PARSERDO to read it.
+            CALL 'LSTSPLF' USING SJOBNAME OF RMAINSCR-I
+                                 SJOBNBR  OF RMAINSCR-I
+                                 SPLF-LIST
+            MOVE B"0" TO WS-FILENBR-FOUND
+            PERFORM CHECKFILENBR-SCAN
+                VARYING SPLF-IDX FROM 1 BY 1
+                UNTIL SPLF-IDX > SPLF-COUNT OF SPLF-LIST
+            IF WS-FILENBR-FOUND = B"0"
+               MOVE IND-ON TO IN74 OF WS-INDICATORS
+               MOVE 'FN' TO REASONCD
+               PERFORM LOOKUPHINT
+            END-IF.
+       CHECKFILENBR-SCAN.
+            IF SFILENBR OF RMAINSCR-I = SPLF-FILENBR (SPLF-IDX)
+               MOVE B"1" TO WS-FILENBR-FOUND
             END-IF.
        CALLPARSER.
             MOVE SPACES TO ERROR1
-            CALL 'PARSERDO' USING SFROMFILE OF RMAINSCR-I
+            MOVE SPACES TO REASONCD
+            CALL 'JOBDRV' USING SFROMFILE OF RMAINSCR-I
                                   SJOBNAME  OF RMAINSCR-I
                                   SJOBNBR   OF RMAINSCR-I
                                   SFILENBR  OF RMAINSCR-I
-                                  BY REFERENCE ERROR1.
+                                  BY REFERENCE ERROR1
+                                  BY REFERENCE REASONCD
+                                  BY REFERENCE MSG-TABLE.
             MOVE IND-OFF TO IN70.
-            MOVE SPACES TO MSG OF RMAINSCR-O.
+            MOVE SPACES TO MSG  OF RMAINSCR-O.
+            MOVE SPACES TO HINT OF RMAINSCR-O.
             IF ERROR1 NOT = SPACES
                MOVE IND-ON TO IN70
                MOVE ERROR1 TO MSG OF RMAINSCR-O
+               PERFORM LOOKUPHINT
             ELSE
                CALL 'MSFL'
             END-IF.
+       LOOKUPHINT.
+      *    REASONCD.CPY maps a reason code to both a display message
+      *    and a remediation hint - use the table for both instead of
+      *    leaving MSG as whatever literal the caller already had, so
+      *    there is one place that owns that wording, not several.
+           PERFORM LOOKUPHINT-SCAN
+               VARYING RSN-IDX FROM 1 BY 1
+               UNTIL RSN-IDX > RSN-COUNT.
+       LOOKUPHINT-SCAN.
+           IF RSN-CODE (RSN-IDX) = REASONCD
+              MOVE RSN-MSG  (RSN-IDX) TO MSG  OF RMAINSCR-O
+              MOVE RSN-HINT (RSN-IDX) TO HINT OF RMAINSCR-O
+           END-IF.
+       PRINTRPT.
+      *    Spool the messages the last successful parse found, at
+      *    or above the severity keyed into SSEVERITY, so the
+      *    operator has a hardcopy for a change ticket instead of
+      *    the subfile MSFL puts up.
+           MOVE SPACES TO RPTHDR
+           MOVE SJOBNAME OF RMAINSCR-I TO RH-JOBNAME OF RPTHDR
+           MOVE SJOBNBR  OF RMAINSCR-I TO RH-JOBNBR  OF RPTHDR
+           WRITE RECRPT FROM RPTHDR FORMAT IS 'RPTHDR'
+           SET MSG-IDX TO 1
+           PERFORM PRINTRPT-LINE
+               VARYING MSG-IDX FROM 1 BY 1
+               UNTIL MSG-IDX > MSG-COUNT OF MSG-TABLE.
+       PRINTRPT-LINE.
+           IF MSG-SEV (MSG-IDX) >= SSEVERITY OF RMAINSCR-I
+              MOVE SPACES            TO RPTLINE
+              MOVE MSG-ID (MSG-IDX)  TO RL-MSGID      OF RPTLINE
+              MOVE MSG-SEV (MSG-IDX) TO RL-SEV         OF RPTLINE
+              MOVE MSG-TIMESTAMP (MSG-IDX)
+                                     TO RL-TIMESTAMP   OF RPTLINE
+              MOVE MSG-FROMPGM (MSG-IDX)
+                                     TO RL-FROMPGM     OF RPTLINE
+              MOVE MSG-TOPGM (MSG-IDX)
+                                     TO RL-TOPGM       OF RPTLINE
+              MOVE MSG-TEXT (MSG-IDX)
+                                     TO RL-TEXT        OF RPTLINE
+              WRITE RECRPT FROM RPTLINE FORMAT IS 'RPTLINE'
+           END-IF.
+       SHOWSELECT.
+      *    F6 job-selection subfile: load candidate jobs, let the
+      *    operator flag as many as they want with SSOPT = '1', then
+      *    drive CALLPARSER across every flagged row in one sitting.
+           PERFORM LOADACTJOBS
+           PERFORM SHOWSELECT-SCREEN
+               WITH TEST AFTER
+               UNTIL IN12 OF WS-INDICATORS = IND-ON
+                  OR IN06 OF WS-INDICATORS = IND-ON.
+       SHOWSELECT-SCREEN.
+           WRITE RECDSP FORMAT IS 'SFLCTL01'
+                   INDICATORS ARE WS-INDICATORS
+           READ ECHODSP
+                   INDICATORS ARE WS-INDICATORS
+           IF IN06 OF WS-INDICATORS = IND-ON
+              PERFORM PROCSEL
+           END-IF.
+       LOADACTJOBS.
+      *    Clear the subfile before this round's load - without this
+      *    write, SFLCLR never fires when jobs are found, and a
+      *    second trip through SHOWSELECT in the same job (F6,
+      *    cancel back to RMAINSCR, F6 again) stacks a fresh batch
+      *    of rows on top of whatever is still sitting here from the
+      *    last load.
+           MOVE IND-ON TO IN31 OF WS-INDICATORS
+           WRITE RECDSP FORMAT IS 'SFLCTL01'
+                   INDICATORS ARE WS-INDICATORS
+      *    Load the subfile from the active job list the same way an
+      *    operator would otherwise read it off WRKACTJOB/WRKSBSJOB.
+           CALL 'LSTACTJOB' USING ACTJOB-LIST
+           PERFORM LOADACTJOBS-LINE
+               VARYING ACTJOB-IDX FROM 1 BY 1
+               UNTIL ACTJOB-IDX > ACTJOB-COUNT OF ACTJOB-LIST
+           MOVE IND-ON TO IN31 OF WS-INDICATORS
+           IF ACTJOB-COUNT OF ACTJOB-LIST > ZERO
+              MOVE IND-OFF TO IN31 OF WS-INDICATORS
+           END-IF.
+       LOADACTJOBS-LINE.
+           MOVE SPACES                  TO SFLSEL01
+           MOVE ACTJOB-NAME (ACTJOB-IDX) TO SSJOBNAME OF SFLSEL01
+           MOVE ACTJOB-NBR  (ACTJOB-IDX) TO SSJOBNBR  OF SFLSEL01
+           WRITE RECDSP FROM SFLSEL01 FORMAT IS 'SFLSEL01'.
+       PROCSEL.
+      *    Read every subfile row back by relative record number and
+      *    drive CALLPARSER for each one the operator flagged, the
+      *    same call the single-entry fields on RMAINSCR use.
+           PERFORM PROCSEL-ROW
+               VARYING WS-RRN FROM 1 BY 1
+               UNTIL WS-RRN > ACTJOB-COUNT OF ACTJOB-LIST.
+       PROCSEL-ROW.
+      *    A row picked off the active-job list is no more trustworthy
+      *    than SJOBNAME/SJOBNBR keyed straight into RMAINSCR, so it
+      *    has to clear the same CHECKSPLF/CHECKAUTH gates SHOWSCREEN
+      *    runs for the single-entry fields before CALLPARSER runs.
+           MOVE WS-RRN TO SFLRRN OF SFLCTL01
+           READ ECHODSP FORMAT IS 'SFLSEL01'
+                   INDICATORS ARE WS-INDICATORS
+           IF SSOPT OF SFLSEL01 = '1'
+              MOVE SSJOBNAME OF SFLSEL01 TO SJOBNAME OF RMAINSCR-I
+              MOVE SSJOBNBR  OF SFLSEL01 TO SJOBNBR  OF RMAINSCR-I
+              MOVE IND-OFF TO IN75 OF WS-INDICATORS
+              MOVE IND-OFF TO IN76 OF WS-INDICATORS
+              PERFORM CHECKSPLF
+              IF IN75 OF WS-INDICATORS = IND-OFF
+                 PERFORM CHECKAUTH
+              END-IF
+              IF IN75 OF WS-INDICATORS = IND-OFF AND
+                 IN76 OF WS-INDICATORS = IND-OFF
+                 PERFORM CALLPARSER
+              END-IF
+           END-IF.
