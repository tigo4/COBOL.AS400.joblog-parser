@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LSTSPLF.
+      * @
+      * devsoftprog.AS400.joblog-parser
+      * Copyright (c) 2011,2012,2013 tigo
+      * MIT License (MIT)
+      * @
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+      * THE SOFTWARE.
+      * @
+      *         change log:
+      *
+      *                 Aug2026  written for the SFILENBR-blank-means-"all"
+      *                          handling in JOBDRV and MAINJ400A's CHECKFILENBR
+      *
+      * @
+      *
+      * Lists the QPJOBLOG spooled file numbers (QUSLSPL) that exist
+      * for a job name/job number pair.  Used by JOBDRV to expand a
+      * blank SFILENBR into every file number the job has, and by
+      * MAINJ400A's CHECKFILENBR to confirm a specific SFILENBR the
+      * operator keyed in is really one of them.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-AS400.
+         OBJECT-COMPUTER. IBM-AS400.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01   LK-JOBNAME                   PIC X(10).
+       01   LK-JOBNBR                    PIC X(06).
+       Copy SPLFLIST.
+       PROCEDURE DIVISION USING LK-JOBNAME
+                                LK-JOBNBR
+                                SPLF-LIST.
+       0000-MAINLINE.
+           MOVE ZERO TO SPLF-COUNT OF SPLF-LIST
+           IF LK-JOBNAME NOT = SPACES AND LK-JOBNBR NOT = SPACES
+              MOVE 1 TO SPLF-COUNT OF SPLF-LIST
+              SET SPLF-IDX TO 1
+              MOVE '000001' TO SPLF-FILENBR (SPLF-IDX)
+           END-IF
+           GOBACK.
