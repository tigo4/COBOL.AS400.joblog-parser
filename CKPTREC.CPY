@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      *  CKPTREC.CPY                                              *
+      *  Host variables for CKPTFILE, the checkpoint table         *
+      *  JOBDRV reads before and writes after every PARSERDO call. *
+      *----------------------------------------------------------*
+       01  CKPTFILE-ROW.
+           05  CKPT-JOBNAME            PIC X(10).
+           05  CKPT-JOBNBR             PIC X(06).
+           05  CKPT-FILENBR            PIC X(06).
+           05  CKPT-LASTSEQ            PIC 9(09) BINARY.
