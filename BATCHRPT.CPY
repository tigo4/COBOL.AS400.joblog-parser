@@ -0,0 +1,18 @@
+      *----------------------------------------------------------*
+      *  BATCHRPT.CPY                                             *
+      *  One consolidated output line per job/file processed by  *
+      *  MAINJ400B, so an overnight batch run leaves a single     *
+      *  report instead of forty separate interactive sessions.  *
+      *----------------------------------------------------------*
+       01  BATCHRPT-REC.
+           05  BR-JOBNAME              PIC X(10).
+           05  FILLER                  PIC X(01).
+           05  BR-JOBNBR               PIC X(06).
+           05  FILLER                  PIC X(01).
+           05  BR-FILENBR              PIC X(06).
+           05  FILLER                  PIC X(01).
+           05  BR-STATUS               PIC X(04).
+           05  FILLER                  PIC X(01).
+           05  BR-REASONCD             PIC X(02).
+           05  FILLER                  PIC X(01).
+           05  BR-ERRTEXT              PIC X(50).
