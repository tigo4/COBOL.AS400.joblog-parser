@@ -0,0 +1,22 @@
+      *----------------------------------------------------------*
+      *  MSGTAB.CPY                                               *
+      *  Message list PARSERDO hands back to its caller (through   *
+      *  JOBDRV) for every CPF message it pulled out of the        *
+      *  joblog.  Shared by PARSERDO, JOBDRV, MAINJ400A and        *
+      *  MAINJ400B so all of them agree on the same layout for     *
+      *  printing, exporting or subfile display.                   *
+      *  OCCURS raised from 500 to 2000 (Aug2026) - a large joblog  *
+      *  was silently truncating past the old cap; PARSERDO now    *
+      *  also stops advancing LK-LASTSEQ past whatever it could    *
+      *  not store and reports 'TR' back through LK-REASONCD       *
+      *  instead of dropping the rest with no error raised at all. *
+      *----------------------------------------------------------*
+       01  MSG-TABLE.
+           05  MSG-COUNT               PIC 9(05) BINARY VALUE ZERO.
+           05  MSG-ENTRY OCCURS 2000 TIMES INDEXED BY MSG-IDX.
+               10  MSG-ID              PIC X(07).
+               10  MSG-SEV             PIC 9(02).
+               10  MSG-TIMESTAMP       PIC X(26).
+               10  MSG-FROMPGM         PIC X(10).
+               10  MSG-TOPGM           PIC X(10).
+               10  MSG-TEXT            PIC X(80).
